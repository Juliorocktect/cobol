@@ -1,20 +1,285 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. tableCob.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01   WS-TABLE.
-           05 AGES PIC 9(1) OCCURS 2 TIMES.
-         01  I PIC 9(1) VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-COB.
-           MOVE 2 TO AGES(1).
-           MOVE 6 TO AGES(2).
-           PERFORM PRINT-TABLE.
-           STOP RUN.
-       PRINT-TABLE.
-           PERFORM UNTIL I=3
-             DISPLAY AGES(I)
-             DISPLAY " "
-             ADD 1 TO I
-           END-PERFORM.
-       END PROGRAM tableCob.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. tableCob.
+000030 AUTHOR. JULIO.
+000040 INSTALLATION. CUSTOMER-ACCOUNTING.
+000050 DATE-WRITTEN. 2024-03-05.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-03-05  JR   ORIGINAL TWO-ENTRY AGES TABLE DEMO.
+000110* 2026-08-09  JR   PRINT-TABLE WAS LOOPING I FROM 0 THRU 3 OVER
+000120*                  A TABLE THAT ONLY OCCURS 2 TIMES, READING
+000130*                  AGES(0) AND AGES(3) OUT OF BOUNDS.  AGES IS
+000140*                  NOW LOADED FROM AN INPUT FILE (OCCURS
+000150*                  DEPENDING ON THE NUMBER OF RECORDS READ, UP
+000160*                  TO WS-MAX-TABLE-SIZE) AND THE PRINT LOOP
+000170*                  RUNS 1 THRU WS-AGE-COUNT.
+000180* 2026-08-09  JR   AGES IS NOW SORTED ASCENDING AFTER LOAD AND
+000190*                  INDEXED BY AGES-IDX SO SEARCH-FOR-AGE CAN
+000200*                  SEARCH ALL INSTEAD OF SCANNING LINEARLY.
+000210*                  EVERY DIRECT REFERENCE TO AGES(I) IS NOW
+000220*                  PRECEDED BY A SUBSCRIPT RANGE CHECK THAT
+000230*                  ABENDS THE RUN RATHER THAN READING ADJACENT
+000240*                  STORAGE.
+000250* 2026-08-09  JR   ADDED SUMMARY-STATS - COUNT, MINIMUM, MAXIMUM
+000260*                  AND AVERAGE AGE - PRINTED AFTER THE TABLE
+000270*                  LISTING.  MINIMUM/MAXIMUM ARE PICKED OFF THE
+000280*                  SORTED TABLE'S FIRST AND LAST ENTRIES RATHER
+000290*                  THAN RE-SCANNED.
+000300* 2026-08-09  JR   MAIN-COB NOW ENDS WITH GOBACK INSTEAD OF STOP
+000310*                  RUN SO THE MENU DISPATCHER (MAINMENU) CAN
+000320*                  CALL THIS PROGRAM AND GET CONTROL BACK.
+000330* 2026-08-09  JR   NO MID-STEP CHECKPOINT WAS ADDED HERE - THE
+000340*                  AGES TABLE IS REBUILT FROM SCRATCH IN ONE PASS
+000350*                  EVERY RUN, SO THERE IS NO PARTIAL PROGRESS TO
+000360*                  RESUME.  RESTARTABILITY FOR THE NIGHTLY CHAIN
+000370*                  IS HANDLED AT THE JCL STEP LEVEL AND INSIDE
+000380*                  CALC_COB'S BATCH PASS, WHICH IS THE STEP THAT
+000390*                  ACTUALLY RUNS LONG ENOUGH TO NEED MID-RUN
+000400*                  CHECKPOINTING.
+000410* 2026-08-09  JR   MAIN-COB NOW ASKS FOR A RUN MODE (I=INTERACTIVE
+000420*                  B=BATCH) WITH A PLAIN ACCEPT (SYSIN), THE SAME
+000430*                  WAY CALC_COB DOES.  SEARCH-FOR-AGE IS AN
+000440*                  OPERATOR PROMPT AND IS NOW SKIPPED IN BATCH
+000450*                  MODE SO AN UNATTENDED JCL STEP DOES NOT SIT
+000460*                  WAITING ON A SYSIN CARD THAT WILL NEVER COME.
+000470*                  ALSO RESET WS-EOF-SWITCH AND WS-AGE-COUNT AT
+000480*                  THE TOP OF LOAD-AGES-TABLE - MAINMENU CALLS
+000490*                  THIS PROGRAM WITHOUT A CANCEL BETWEEN CALLS,
+000500*                  SO A SECOND CALL IN THE SAME RUN UNIT WOULD
+000510*                  OTHERWISE START WITH THE PRIOR CALL'S TABLE
+000520*                  SIZE AND AN EOF SWITCH ALREADY SET.
+000530* 2026-08-09  JR   SORT-SHIFT-UP REFERENCED AGES(J - 1)/AGES(J)
+000540*                  WITH NO SUBSCRIPT RANGE CHECK, EVEN THOUGH IT
+000550*                  WAS SAFE ONLY BY THE SORT LOOP'S INVARIANT, NOT
+000560*                  BY ANY GUARD.  ADDED CHECK-SUBSCRIPT-RANGE-J
+000570*                  (THE SAME SSRANGE GUARD AS CHECK-SUBSCRIPT-
+000580*                  RANGE, BUT KEYED OFF J) SO EVERY DIRECT AGES
+000590*                  REFERENCE REALLY IS PRECEDED BY A RANGE CHECK.
+000600* 2026-08-09  JR   MAIN-COB PERFORMED SUMMARY-STATS AND SEARCH-
+000610*                  FOR-AGE WITH NO THRU, SO THEIR INTERNAL GO TO
+000620*                  EXIT-LABEL (USED WHEN WS-AGE-COUNT IS ZERO)
+000630*                  LANDED OUTSIDE THE PERFORM'S RANGE AND FELL
+000640*                  THROUGH INTO WHATEVER PARAGRAPH CAME NEXT -
+000650*                  ACCUMULATE-AGE-TOTAL FOR THE FORMER, 9999-
+000660*                  ABEND'S STOP RUN FOR THE LATTER.  BOTH PERFORMS
+000670*                  NOW SAY THRU THEIR EXIT PARAGRAPH.  ALSO ADDED
+000680*                  A WS-AGESIN-STATUS CHECK RIGHT AFTER OPEN INPUT
+000690*                  AGES-FILE IN LOAD-AGES-TABLE - A MISSING AGESIN
+000700*                  DATASET WAS GOING UNDETECTED AND THE LOAD LOOP
+000710*                  WAS RUNNING ANYWAY.
+000720*----------------------------------------------------------------
+000730 ENVIRONMENT DIVISION.
+000740 CONFIGURATION SECTION.
+000750 SOURCE-COMPUTER. IBM-370.
+000760 OBJECT-COMPUTER. IBM-370.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT AGES-FILE ASSIGN TO AGESIN
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-AGESIN-STATUS.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  AGES-FILE
+000850     LABEL RECORDS ARE STANDARD.
+000860 01  AGES-INPUT-RECORD.
+000870     05 AI-AGE PIC 9(03).
+000880 WORKING-STORAGE SECTION.
+000890 77  WS-MAX-TABLE-SIZE PIC 9(03) VALUE 100.
+000900 77  WS-AGE-COUNT PIC 9(03) VALUE ZERO.
+000910 77  I PIC 9(03) VALUE ZERO.
+000920 77  J PIC 9(03) VALUE ZERO.
+000930 77  WS-SORT-KEY PIC 9(03) VALUE ZERO.
+000940 77  WS-SEARCH-AGE PIC 9(03) VALUE ZERO.
+000950 77  WS-AGE-TOTAL PIC 9(07) VALUE ZERO.
+000960 77  WS-AGE-AVERAGE PIC 9(05)V99 VALUE ZERO.
+000970 77  WS-AGE-MINIMUM PIC 9(03) VALUE ZERO.
+000980 77  WS-AGE-MAXIMUM PIC 9(03) VALUE ZERO.
+000990 77  WS-AGESIN-STATUS PIC X(02) VALUE '00'.
+001000 77  WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+001010     88 WS-END-OF-FILE VALUE 'Y'.
+001020 77  WS-RUN-MODE PIC X(01) VALUE 'I'.
+001030     88 WS-MODE-BATCH VALUE 'B' 'b'.
+001040     88 WS-MODE-INTERACTIVE VALUE 'I' 'i'.
+001050 01  WS-TABLE.
+001060     05 AGES PIC 9(03) OCCURS 1 TO 100 TIMES
+001070         DEPENDING ON WS-AGE-COUNT
+001080         ASCENDING KEY IS AGES
+001090         INDEXED BY AGES-IDX.
+001100 PROCEDURE DIVISION.
+001110*----------------------------------------------------------------
+001120* MAIN-COB
+001130*----------------------------------------------------------------
+001140 MAIN-COB.
+001150     DISPLAY 'ENTER RUN MODE - I=INTERACTIVE B=BATCH'.
+001160     ACCEPT WS-RUN-MODE.
+001170     PERFORM LOAD-AGES-TABLE.
+001180     PERFORM SORT-AGES-TABLE.
+001190     PERFORM PRINT-TABLE.
+001200     PERFORM SUMMARY-STATS THRU 8899-SUMMARY-STATS-EXIT.
+001210     IF NOT WS-MODE-BATCH
+001220         PERFORM SEARCH-FOR-AGE THRU 8999-SEARCH-FOR-AGE-EXIT
+001230     END-IF.
+001240     GOBACK.
+001250*----------------------------------------------------------------
+001260* LOAD-AGES-TABLE
+001270* READS THE AGES FILE AND BUILDS THE TABLE, ONE ENTRY PER
+001280* RECORD, UP TO WS-MAX-TABLE-SIZE ENTRIES.
+001290*----------------------------------------------------------------
+001300 LOAD-AGES-TABLE.
+001310     MOVE 'N' TO WS-EOF-SWITCH.
+001320     MOVE ZERO TO WS-AGE-COUNT.
+001330     OPEN INPUT AGES-FILE.
+001340     IF WS-AGESIN-STATUS NOT = '00'
+001350         DISPLAY 'AGESIN COULD NOT BE OPENED - STATUS '
+001360             WS-AGESIN-STATUS
+001370         DISPLAY 'NO AGES LOADED'
+001380         SET WS-END-OF-FILE TO TRUE
+001390     ELSE
+001400         PERFORM READ-AGE-RECORD
+001410         PERFORM BUILD-AGES-TABLE
+001420           UNTIL WS-END-OF-FILE
+001421               OR WS-AGE-COUNT = WS-MAX-TABLE-SIZE
+001430         CLOSE AGES-FILE
+001440     END-IF.
+001450*----------------------------------------------------------------
+001460* READ-AGE-RECORD
+001470*----------------------------------------------------------------
+001480 READ-AGE-RECORD.
+001490     READ AGES-FILE
+001500         AT END
+001510             SET WS-END-OF-FILE TO TRUE
+001520     END-READ.
+001530*----------------------------------------------------------------
+001540* BUILD-AGES-TABLE
+001550*----------------------------------------------------------------
+001560 BUILD-AGES-TABLE.
+001570     ADD 1 TO WS-AGE-COUNT.
+001580     MOVE AI-AGE TO AGES(WS-AGE-COUNT).
+001590     PERFORM READ-AGE-RECORD.
+001600*----------------------------------------------------------------
+001610* SORT-AGES-TABLE
+001620* SORTS AGES INTO ASCENDING SEQUENCE (SIMPLE INSERTION SORT)
+001630* SO SEARCH-FOR-AGE CAN SAFELY SEARCH ALL AGAINST IT.
+001640*----------------------------------------------------------------
+001650 SORT-AGES-TABLE.
+001660     MOVE 2 TO I.
+001670     PERFORM SORT-INSERT-PASS UNTIL I > WS-AGE-COUNT.
+001680*----------------------------------------------------------------
+001690* SORT-INSERT-PASS
+001700*----------------------------------------------------------------
+001710 SORT-INSERT-PASS.
+001720     PERFORM CHECK-SUBSCRIPT-RANGE.
+001730     MOVE AGES(I) TO WS-SORT-KEY.
+001740     MOVE I TO J.
+001750     PERFORM SORT-SHIFT-UP
+001760         UNTIL J < 2 OR AGES(J - 1) NOT > WS-SORT-KEY.
+001770     MOVE WS-SORT-KEY TO AGES(J).
+001780     ADD 1 TO I.
+001790*----------------------------------------------------------------
+001800* SORT-SHIFT-UP
+001810*----------------------------------------------------------------
+001820 SORT-SHIFT-UP.
+001830     PERFORM CHECK-SUBSCRIPT-RANGE-J.
+001840     MOVE AGES(J - 1) TO AGES(J).
+001850     SUBTRACT 1 FROM J.
+001860*----------------------------------------------------------------
+001870* PRINT-TABLE
+001880* DISPLAYS EVERY AGE ACTUALLY LOADED - 1 THRU WS-AGE-COUNT.
+001890*----------------------------------------------------------------
+001900 PRINT-TABLE.
+001910     MOVE 1 TO I.
+001920     PERFORM DISPLAY-ONE-AGE UNTIL I > WS-AGE-COUNT.
+001930*----------------------------------------------------------------
+001940* DISPLAY-ONE-AGE
+001950*----------------------------------------------------------------
+001960 DISPLAY-ONE-AGE.
+001970     PERFORM CHECK-SUBSCRIPT-RANGE.
+001980     DISPLAY AGES(I).
+001990     DISPLAY " ".
+002000     ADD 1 TO I.
+002010*----------------------------------------------------------------
+002020* SUMMARY-STATS
+002030* REPORTS THE COUNT, MINIMUM, MAXIMUM AND AVERAGE OF THE AGES
+002040* TABLE.  THE TABLE IS SORTED ASCENDING BY THIS POINT, SO THE
+002050* MINIMUM AND MAXIMUM ARE SIMPLY THE FIRST AND LAST ENTRIES.
+002060*----------------------------------------------------------------
+002070 SUMMARY-STATS.
+002080     IF WS-AGE-COUNT = ZERO
+002090         DISPLAY 'NO AGES LOADED - NO STATISTICS TO REPORT'
+002100         GO TO 8899-SUMMARY-STATS-EXIT
+002110     END-IF.
+002120     MOVE 1 TO I.
+002130     PERFORM CHECK-SUBSCRIPT-RANGE.
+002140     MOVE AGES(I) TO WS-AGE-MINIMUM.
+002150     MOVE WS-AGE-COUNT TO I.
+002160     PERFORM CHECK-SUBSCRIPT-RANGE.
+002170     MOVE AGES(I) TO WS-AGE-MAXIMUM.
+002180     MOVE ZERO TO WS-AGE-TOTAL.
+002190     MOVE 1 TO I.
+002200     PERFORM ACCUMULATE-AGE-TOTAL UNTIL I > WS-AGE-COUNT.
+002210     DIVIDE WS-AGE-TOTAL BY WS-AGE-COUNT GIVING WS-AGE-AVERAGE
+002220         ROUNDED.
+002230     DISPLAY 'AGE SUMMARY STATISTICS'.
+002240     DISPLAY 'NUMBER OF AGES  : ' WS-AGE-COUNT.
+002250     DISPLAY 'MINIMUM AGE     : ' WS-AGE-MINIMUM.
+002260     DISPLAY 'MAXIMUM AGE     : ' WS-AGE-MAXIMUM.
+002270     DISPLAY 'AVERAGE AGE     : ' WS-AGE-AVERAGE.
+002280 8899-SUMMARY-STATS-EXIT.
+002290*----------------------------------------------------------------
+002300* ACCUMULATE-AGE-TOTAL
+002310*----------------------------------------------------------------
+002320 ACCUMULATE-AGE-TOTAL.
+002330     PERFORM CHECK-SUBSCRIPT-RANGE.
+002340     ADD AGES(I) TO WS-AGE-TOTAL.
+002350     ADD 1 TO I.
+002360*----------------------------------------------------------------
+002370* CHECK-SUBSCRIPT-RANGE
+002380* SSRANGE-STYLE GUARD - AN OUT-OF-RANGE SUBSCRIPT INTO AGES
+002390* ABENDS THE RUN INSTEAD OF SILENTLY READING ADJACENT STORAGE.
+002400*----------------------------------------------------------------
+002410 CHECK-SUBSCRIPT-RANGE.
+002420     IF I < 1 OR I > WS-AGE-COUNT
+002430         DISPLAY 'AGES SUBSCRIPT OUT OF RANGE: ' I
+002440         GO TO 9999-ABEND
+002450     END-IF.
+002460*----------------------------------------------------------------
+002470* CHECK-SUBSCRIPT-RANGE-J
+002480* SAME SSRANGE-STYLE GUARD AS CHECK-SUBSCRIPT-RANGE, BUT FOR
+002490* SORT-SHIFT-UP'S SUBSCRIPT J - THE SORT LOOP USES J/J-1 INSTEAD
+002500* OF I, SO CHECK-SUBSCRIPT-RANGE ITSELF CANNOT VALIDATE IT.
+002510*----------------------------------------------------------------
+002520 CHECK-SUBSCRIPT-RANGE-J.
+002530     IF J < 2 OR J > WS-AGE-COUNT
+002540         DISPLAY 'AGES SUBSCRIPT OUT OF RANGE: ' J
+002550         GO TO 9999-ABEND
+002560     END-IF.
+002570*----------------------------------------------------------------
+002580* SEARCH-FOR-AGE
+002590* SEARCHES THE SORTED AGES TABLE FOR AN OPERATOR-SUPPLIED AGE.
+002600*----------------------------------------------------------------
+002610 SEARCH-FOR-AGE.
+002620     IF WS-AGE-COUNT = ZERO
+002630         GO TO 8999-SEARCH-FOR-AGE-EXIT
+002640     END-IF.
+002650     DISPLAY 'ENTER AGE TO SEARCH FOR'.
+002660     ACCEPT WS-SEARCH-AGE FROM CONSOLE.
+002670     SET AGES-IDX TO 1.
+002680     SEARCH ALL AGES
+002690         AT END
+002700             DISPLAY 'AGE NOT FOUND IN TABLE: ' WS-SEARCH-AGE
+002710         WHEN AGES(AGES-IDX) = WS-SEARCH-AGE
+002720             DISPLAY 'AGE FOUND AT POSITION: ' AGES-IDX
+002730     END-SEARCH.
+002740 8999-SEARCH-FOR-AGE-EXIT.
+002750*----------------------------------------------------------------
+002760* 9999-ABEND
+002770* REPORTS A FATAL CONDITION AND ENDS THE RUN WITH A NON-ZERO
+002780* RETURN CODE.
+002790*----------------------------------------------------------------
+002800 9999-ABEND.
+002810     MOVE 16 TO RETURN-CODE.
+002820     STOP RUN.
+002830
+002840 END PROGRAM tableCob.
