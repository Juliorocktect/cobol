@@ -1,21 +1,91 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. "hello".
-           ENVIRONMENT DIVISION.
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-      *    PIC 9 numeric value one number PIC 9(4) = 4 digits
-      *    PIC A alphabetic up to 256 letters
-      *    PIC x letters + numbers 18 length
-      *    PIC 9(2)V99 -> v = decimal and two more nines to define length
-         01  MY_NAME PIC A(6) VALUE 'Julius'.
-         01  COMP_STRING PIC A(99).
-         01  NUMBER_ONE PIC 9(4) VALUE 200.
-         01  SOLUTION PIC 9(4).
-           PROCEDURE DIVISION.
-           DISPLAY "Hello".
-           MOVE 'JULIUS' TO MY_NAME.
-           DISPLAY MY_NAME.
-           COMPUTE SOLUTION = 3000 + NUMBER_ONE.
-           DISPLAY SOLUTION.
-           STOP RUN.
-       END PROGRAM "hello".
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MAINMENU.
+000030 AUTHOR. JULIO.
+000040 INSTALLATION. CUSTOMER-ACCOUNTING.
+000050 DATE-WRITTEN. 2023-11-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2023-11-02  JR   ORIGINAL "HELLO WORLD" EXERCISE - NOT USED BY
+000110*                  ANY OTHER PROGRAM IN THE SYSTEM.
+000120* 2026-08-09  JR   REBUILT AS THE OPERATOR MENU.  DISPLAYS THE
+000130*                  THREE ONLINE/BATCH PROGRAMS IN THE SYSTEM,
+000140*                  ACCEPTS A SELECTION, AND CALLS THE CHOSEN
+000150*                  PROGRAM.  LOOPS UNTIL THE OPERATOR CHOOSES
+000160*                  TO QUIT.  PROGRAM-ID RENAMED FROM "hello" TO
+000170*                  MAINMENU TO MATCH WHAT IT NOW DOES.
+000180*----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. IBM-370.
+000220 OBJECT-COMPUTER. IBM-370.
+000230 SPECIAL-NAMES.
+000240     CONSOLE IS CONSOLE.
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 77  WS-MENU-CHOICE PIC X(01) VALUE SPACES.
+000280     88 WS-CHOICE-CUSTOMER VALUE '1'.
+000290     88 WS-CHOICE-CALCULATOR VALUE '2'.
+000300     88 WS-CHOICE-AGE-TABLE VALUE '3'.
+000310     88 WS-CHOICE-QUIT VALUE '4'.
+000320     88 WS-CHOICE-VALID VALUE '1' '2' '3' '4'.
+000330 77  WS-QUIT-SWITCH PIC X(01) VALUE 'N'.
+000340     88 WS-OPERATOR-DONE VALUE 'Y'.
+000350 PROCEDURE DIVISION.
+000360*----------------------------------------------------------------
+000370* 0000-MAINLINE
+000380* DISPLAYS THE MENU AND DISPATCHES TO THE CHOSEN PROGRAM UNTIL
+000390* THE OPERATOR CHOOSES TO QUIT.
+000400*----------------------------------------------------------------
+000410 0000-MAINLINE.
+000420     PERFORM 1000-PROCESS-MENU UNTIL WS-OPERATOR-DONE.
+000430     DISPLAY 'MAINMENU - SESSION ENDED'.
+000440     STOP RUN.
+000450*----------------------------------------------------------------
+000460* 1000-PROCESS-MENU
+000470*----------------------------------------------------------------
+000480 1000-PROCESS-MENU.
+000490     PERFORM 1100-DISPLAY-MENU.
+000500     PERFORM 1200-ACCEPT-CHOICE.
+000510     PERFORM 1300-DISPATCH-CHOICE.
+000520*----------------------------------------------------------------
+000530* 1100-DISPLAY-MENU
+000540*----------------------------------------------------------------
+000550 1100-DISPLAY-MENU.
+000560     DISPLAY ' '.
+000570     DISPLAY 'CUSTOMER ACCOUNTING SYSTEM - MAIN MENU'.
+000580     DISPLAY '1. CUSTOMER MAINTENANCE (POINT_COBOL)'.
+000590     DISPLAY '2. CALCULATOR (CALC_COB)'.
+000600     DISPLAY '3. AGE TABLE DEMOGRAPHICS (tableCob)'.
+000610     DISPLAY '4. QUIT'.
+000620     DISPLAY 'ENTER YOUR CHOICE (1-4): '.
+000630*----------------------------------------------------------------
+000640* 1200-ACCEPT-CHOICE
+000650*----------------------------------------------------------------
+000660 1200-ACCEPT-CHOICE.
+000670     ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+000680     IF NOT WS-CHOICE-VALID
+000690         DISPLAY 'INVALID CHOICE - PLEASE ENTER 1, 2, 3 OR 4'
+000700         PERFORM 1200-ACCEPT-CHOICE
+000710     END-IF.
+000720*----------------------------------------------------------------
+000730* 1300-DISPATCH-CHOICE
+000740* CALLS THE PROGRAM THAT MATCHES THE OPERATOR'S CHOICE.
+000750*----------------------------------------------------------------
+000760 1300-DISPATCH-CHOICE.
+000770     IF WS-CHOICE-CUSTOMER
+000780         CALL 'POINT_COBOL'
+000790     ELSE
+000800         IF WS-CHOICE-CALCULATOR
+000810             CALL 'CALC_COB'
+000820         ELSE
+000830             IF WS-CHOICE-AGE-TABLE
+000840                 CALL 'tableCob'
+000850             ELSE
+000860                 SET WS-OPERATOR-DONE TO TRUE
+000870             END-IF
+000880         END-IF
+000890     END-IF.
+000900
+000910 END PROGRAM MAINMENU.
