@@ -1,41 +1,477 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. 'CALC_COB'.
-       AUTHOR 'JULIO'.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CALC-TYPE PIC A(1).
-       01  NUMBER-ONE PIC 9(38).
-       01  NUMBER-TWO PIC 9(38).
-       PROCEDURE DIVISION.
-       MAIN.
-           PERFORM GET-INPUT.
-           PERFORM CALCULATE-NUMBERS.
-           STOP RUN.
-
-       GET-INPUT.
-           ACCEPT CALC-TYPE FROM CONSOLE.
-           ACCEPT NUMBER-ONE FROM CONSOLE.
-           ACCEPT NUMBER-TWO FROM CONSOLE.
-       CALCULATE-NUMBERS.
-           IF CALC-TYPE = '+'
-               ADD NUMBER-ONE TO NUMBER-TWO
-               DISPLAY NUMBER-TWO
-               STOP RUN
-           END-IF.
-           IF CALC-TYPE = '-'
-               SUBTRACT NUMBER-ONE FROM NUMBER-TWO
-               DISPLAY NUMBER-TWO
-               STOP RUN
-           END-IF.
-           IF CALC-TYPE = '*'
-               MULTIPLY NUMBER-ONE BY NUMBER-TWO
-               DISPLAY NUMBER-TWO
-               STOP RUN
-           END-IF.
-           IF CALC-TYPE = '/'
-      *        IF NUMBER-TWO IS NOT ZERO
-                DIVIDE NUMBER-ONE INTO NUMBER-TWO
-                DISPLAY NUMBER-TWO
-           STOP RUN
-           END-IF.
-       END PROGRAM 'CALC_COB'.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. 'CALC_COB'.
+000030 AUTHOR. JULIO.
+000040 INSTALLATION. CUSTOMER-ACCOUNTING.
+000050 DATE-WRITTEN. 2024-02-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-02-01  JR   ORIGINAL FOUR-FUNCTION CONSOLE CALCULATOR.
+000110* 2026-08-09  JR   NUMBER-ONE AND NUMBER-TWO CHANGED FROM
+000120*                  UNSIGNED PIC 9(38) TO SIGNED, TWO-DECIMAL
+000130*                  PIC S9(15)V99 SO THE CALCULATOR CAN HANDLE
+000140*                  REAL MONEY AMOUNTS - REFUNDS, PARTIAL
+000150*                  PAYMENTS, NEGATIVE ADJUSTMENTS.
+000160* 2026-08-09  JR   RESTORED THE DIVIDE-BY-ZERO GUARD ON THE '/'
+000170*                  BRANCH - A ZERO NUMBER-TWO NOW DISPLAYS A
+000180*                  MESSAGE AND STOPS CLEANLY INSTEAD OF LETTING
+000190*                  THE DIVIDE RUN.
+000200* 2026-08-09  JR   CALCULATE-NUMBERS REBUILT AS AN EVALUATE WITH
+000210*                  A WHEN OTHER CATCH-ALL SO AN UNRECOGNIZED
+000220*                  CALC-TYPE DISPLAYS A MESSAGE AND STOPS
+000230*                  INSTEAD OF FALLING THROUGH WITH NO OUTPUT.
+000240* 2026-08-09  JR   ADDED WS-RESULT SO THE COMPUTED ANSWER NO
+000250*                  LONGER OVERWRITES NUMBER-TWO - CALCULATE-
+000260*                  NUMBERS NO LONGER STOPS THE RUN ITSELF, SO IT
+000270*                  CAN BE PERFORMED REPEATEDLY.  ADDED BATCH
+000280*                  MODE (WS-RUN-MODE = 'B') THAT READS CALC-
+000290*                  TYPE/NUMBER-ONE/NUMBER-TWO TRIPLES FROM A
+000300*                  TRANSACTION FILE AND WRITES ONE REPORT LINE
+000310*                  PER TRANSACTION.
+000320* 2026-08-09  JR   EVERY CALCULATION NOW APPENDS A DATE/TIME-
+000330*                  STAMPED LINE TO THE CALC AUDIT LOG - CALC-
+000340*                  TYPE, BOTH OPERANDS AND THE RESULT - SO WE
+000350*                  CAN ANSWER "WHAT DID THAT ADJUSTMENT COMPUTE"
+000360*                  AFTER THE FACT.
+000370* 2026-08-09  JR   MAIN NOW ENDS WITH GOBACK INSTEAD OF STOP RUN
+000380*                  SO THE MENU DISPATCHER (MAINMENU) CAN CALL
+000390*                  THIS PROGRAM AND GET CONTROL BACK - GOBACK
+000400*                  STILL ENDS THE JOB CLEANLY WHEN THIS RUNS AS
+000410*                  A MAIN STEP ON ITS OWN.
+000420* 2026-08-09  JR   BATCH-PROCESS NOW CHECKPOINTS ITS PROGRESS TO
+000430*                  CALCCKPT EVERY WS-CHECKPOINT-INTERVAL
+000440*                  TRANSACTIONS.  A RERUN AFTER AN ABEND READS
+000450*                  THE LAST CHECKPOINT, SKIPS THE TRANSACTIONS
+000460*                  ALREADY POSTED, AND RESUMES WHERE IT LEFT
+000470*                  OFF INSTEAD OF DOUBLE-POSTING OR STARTING THE
+000480*                  WHOLE TRANSACTION FILE OVER.  THE CHECKPOINT
+000490*                  IS RESET TO ZERO ONCE THE RUN COMPLETES
+000500*                  NORMALLY SO THE NEXT RUN STARTS CLEAN.
+000510* 2026-08-09  JR   ADDED RUN MODE 'L' (LINK TO CUSTOMER MASTER).
+000520*                  LINK-PROCESS NOW SHARES THE CUSTREC COPYBOOK
+000530*                  WITH POINT_COBOL AND CUSTRPT, READS A CUSTOMER
+000540*                  BY CUSTUMER-ID OFF THE MASTER, USES CUSTOMER-
+000550*                  BALANCE AS NUMBER-ONE, APPLIES THE OPERATOR'S
+000560*                  ADJUSTMENT VIA CALCULATE-NUMBERS, AND REWRITES
+000570*                  THE NEW BALANCE TO THE MASTER RECORD INSTEAD
+000580*                  OF JUST DISPLAYING THE ANSWER.
+000590* 2026-08-09  JR   INTERACTIVE MODE NO LONGER QUITS AFTER ONE
+000600*                  CALCULATION.  INTERACTIVE-PROCESS NOW LOOPS
+000610*                  GET-INPUT/CALCULATE-NUMBERS THROUGH ONE-
+000620*                  CALCULATION UNTIL THE OPERATOR ENTERS 'Q' AS
+000630*                  THE CALC-TYPE, THEN DISPLAYS THE SESSION'S
+000640*                  CALCULATION COUNT AND RUNNING TOTAL.
+000650* 2026-08-09  JR   MAIN NOW READS WS-RUN-MODE WITH A PLAIN ACCEPT
+000660*                  (SYSIN) INSTEAD OF ACCEPT FROM CONSOLE - THE
+000670*                  CONSOLE DEVICE IS A WTOR TO THE PHYSICAL
+000680*                  OPERATOR CONSOLE AND IGNORES SYSIN, SO A MODE
+000690*                  CARD IN THE JCL NEVER REACHED THIS PROGRAM AND
+000700*                  AN UNATTENDED BATCH STEP WOULD HANG WAITING ON
+000710*                  A REPLY THAT NEVER COMES.  ALSO RESET WS-
+000720*                  SESSION-SWITCH AND WS-EOF-SWITCH AT THE TOP OF
+000730*                  INTERACTIVE-PROCESS AND BATCH-PROCESS - SINCE
+000740*                  MAINMENU CALLS THIS PROGRAM WITHOUT A CANCEL
+000750*                  BETWEEN CALLS, WORKING-STORAGE FROM A PRIOR
+000760*                  INVOCATION WAS STILL SET AND A SECOND CALL IN
+000770*                  THE SAME RUN UNIT EXITED ITS LOOP IMMEDIATELY.
+000780* 2026-08-09  JR   WS-CKPT-COUNTER IS NOW RESET TO ZERO AT THE TOP
+000790*                  OF BATCH-PROCESS FOR THE SAME REASON - A
+000800*                  SECOND BATCH RUN IN THE SAME MAINMENU SESSION
+000810*                  WAS STARTING ITS CHECKPOINT INTERVAL PARTWAY
+000820*                  THROUGH, CAUSING A PREMATURE FIRST CHECKPOINT
+000830*                  WRITE.  ALSO, ADJUST-CUSTOMER-BALANCE NO LONGER
+000840*                  REWRITES THE MASTER WHEN CALCULATE-NUMBERS
+000850*                  COULD NOT PRODUCE A REAL RESULT (DIVIDE BY
+000860*                  ZERO OR AN INVALID CALC-TYPE) - WS-CALC-STATUS
+000870*                  NOW FLAGS THAT CASE SO A BAD ADJUSTMENT ENTRY
+000880*                  LEAVES THE CUSTOMER'S BALANCE ALONE INSTEAD OF
+000890*                  ZEROING IT OUT ON THE MASTER.
+000900*----------------------------------------------------------------
+000910 ENVIRONMENT DIVISION.
+000920 CONFIGURATION SECTION.
+000930 SOURCE-COMPUTER. IBM-370.
+000940 OBJECT-COMPUTER. IBM-370.
+000950 SPECIAL-NAMES.
+000960     CONSOLE IS CONSOLE.
+000970 INPUT-OUTPUT SECTION.
+000980 FILE-CONTROL.
+000990     SELECT CALC-TRANS-FILE ASSIGN TO CALCTRAN
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-CALCTRAN-STATUS.
+001020     SELECT CALC-REPORT-FILE ASSIGN TO CALCRPT
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS WS-CALCRPT-STATUS.
+001050     SELECT CALC-AUDIT-FILE ASSIGN TO CALCAUD
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS WS-CALCAUD-STATUS.
+001080     SELECT CALC-CHECKPOINT-FILE ASSIGN TO CALCCKPT
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS WS-CALCCKPT-STATUS.
+001110     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+001120         ORGANIZATION IS INDEXED
+001130         ACCESS MODE IS DYNAMIC
+001140         RECORD KEY IS CUSTUMER-ID
+001150         FILE STATUS IS WS-CUSTMAST-STATUS.
+001160 DATA DIVISION.
+001170 FILE SECTION.
+001180 FD  CALC-TRANS-FILE
+001190     LABEL RECORDS ARE STANDARD.
+001200 01  CALC-TRANS-RECORD.
+001210     05 CT-CALC-TYPE PIC X(01).
+001220     05 CT-NUMBER-ONE PIC S9(15)V99.
+001230     05 CT-NUMBER-TWO PIC S9(15)V99.
+001240 FD  CALC-REPORT-FILE
+001250     LABEL RECORDS ARE STANDARD.
+001260 01  CALC-REPORT-LINE PIC X(80).
+001270 FD  CALC-AUDIT-FILE
+001280     LABEL RECORDS ARE STANDARD.
+001290 01  CALC-AUDIT-LINE PIC X(80).
+001300 FD  CALC-CHECKPOINT-FILE
+001310     LABEL RECORDS ARE STANDARD.
+001320 01  CALC-CHECKPOINT-LINE.
+001330     05 CKPT-TRANS-COUNT PIC 9(07).
+001340 FD  CUSTOMER-MASTER-FILE
+001350     LABEL RECORDS ARE STANDARD.
+001360     COPY CUSTREC.
+001370 WORKING-STORAGE SECTION.
+001380 01  CALC-TYPE PIC X(01).
+001390     88 WS-QUIT-CALC VALUE 'Q' 'q'.
+001400 01  NUMBER-ONE PIC S9(15)V99.
+001410 01  NUMBER-TWO PIC S9(15)V99.
+001420 01  WS-RESULT PIC S9(15)V99 VALUE ZERO.
+001430 01  WS-RUN-MODE PIC X(01) VALUE 'I'.
+001440     88 WS-MODE-BATCH VALUE 'B' 'b'.
+001450     88 WS-MODE-INTERACTIVE VALUE 'I' 'i'.
+001460     88 WS-MODE-LINK VALUE 'L' 'l'.
+001470 01  WS-CALCTRAN-STATUS PIC X(02) VALUE '00'.
+001480 01  WS-CALCRPT-STATUS PIC X(02) VALUE '00'.
+001490 01  WS-CALCAUD-STATUS PIC X(02) VALUE '00'.
+001500 01  WS-CALCCKPT-STATUS PIC X(02) VALUE '00'.
+001510 01  WS-CUSTMAST-STATUS PIC X(02) VALUE '00'.
+001520     88 WS-CUSTMAST-OK VALUE '00'.
+001530     88 WS-CUSTMAST-NOT-FOUND VALUE '23'.
+001540 01  WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+001550     88 WS-END-OF-TRANS VALUE 'Y'.
+001560 01  WS-SESSION-SWITCH PIC X(01) VALUE 'N'.
+001570     88 WS-SESSION-DONE VALUE 'Y'.
+001580 01  WS-CALC-STATUS PIC X(01) VALUE 'Y'.
+001590     88 WS-CALC-VALID VALUE 'Y'.
+001600     88 WS-CALC-INVALID VALUE 'N'.
+001610 77  WS-CHECKPOINT-INTERVAL PIC 9(05) COMP VALUE 50.
+001620 77  WS-CKPT-COUNTER PIC 9(05) COMP VALUE ZERO.
+001630 77  WS-RESTART-COUNT PIC 9(07) COMP VALUE ZERO.
+001640 77  WS-SKIP-COUNT PIC 9(07) COMP VALUE ZERO.
+001650 77  WS-TRANS-COUNT PIC 9(07) COMP VALUE ZERO.
+001660 77  WS-SESSION-COUNT PIC 9(07) COMP VALUE ZERO.
+001670 77  WS-SESSION-TOTAL PIC S9(15)V99 VALUE ZERO.
+001680 01  WS-REPORT-DETAIL.
+001690     05 RD-CALC-TYPE PIC X(01).
+001700     05 FILLER PIC X(02) VALUE SPACES.
+001710     05 RD-NUMBER-ONE PIC -(13)9.99.
+001720     05 FILLER PIC X(02) VALUE SPACES.
+001730     05 RD-NUMBER-TWO PIC -(13)9.99.
+001740     05 FILLER PIC X(02) VALUE SPACES.
+001750     05 RD-RESULT PIC -(13)9.99.
+001760 01  WS-CURRENT-DATE.
+001770     05 WS-CURRENT-YYYYMMDD PIC 9(08).
+001780 01  WS-CURRENT-TIME.
+001790     05 WS-CURRENT-HHMMSSHH PIC 9(08).
+001800 01  WS-AUDIT-DETAIL.
+001810     05 AD-DATE PIC 9(08).
+001820     05 FILLER PIC X(01) VALUE SPACE.
+001830     05 AD-TIME PIC 9(08).
+001840     05 FILLER PIC X(02) VALUE SPACES.
+001850     05 AD-CALC-TYPE PIC X(01).
+001860     05 FILLER PIC X(02) VALUE SPACES.
+001870     05 AD-NUMBER-ONE PIC -(13)9.99.
+001880     05 FILLER PIC X(02) VALUE SPACES.
+001890     05 AD-NUMBER-TWO PIC -(13)9.99.
+001900     05 FILLER PIC X(02) VALUE SPACES.
+001910     05 AD-RESULT PIC -(13)9.99.
+001920 PROCEDURE DIVISION.
+001930*----------------------------------------------------------------
+001940* MAIN
+001950* ASKS THE OPERATOR FOR 'I' (INTERACTIVE), 'B' (BATCH) OR 'L'
+001960* (LINKED TO THE CUSTOMER MASTER) AND ROUTES TO THE MATCHING
+001970* PROCESSING PARAGRAPH.
+001980*----------------------------------------------------------------
+001990 MAIN.
+002000     PERFORM OPEN-AUDIT-FILE.
+002010     DISPLAY 'ENTER RUN MODE - I=INTERACTIVE B=BATCH L=LINK'.
+002020     ACCEPT WS-RUN-MODE.
+002030     IF WS-MODE-BATCH
+002040         PERFORM BATCH-PROCESS
+002050     ELSE
+002060         IF WS-MODE-LINK
+002070             PERFORM LINK-PROCESS
+002080         ELSE
+002090             PERFORM INTERACTIVE-PROCESS
+002100         END-IF
+002110     END-IF.
+002120     CLOSE CALC-AUDIT-FILE.
+002130     GOBACK.
+002140*----------------------------------------------------------------
+002150* OPEN-AUDIT-FILE
+002160* OPENS THE AUDIT LOG FOR APPEND, CREATING IT ON THE FIRST RUN.
+002170*----------------------------------------------------------------
+002180 OPEN-AUDIT-FILE.
+002190     OPEN EXTEND CALC-AUDIT-FILE.
+002200     IF WS-CALCAUD-STATUS = '05' OR WS-CALCAUD-STATUS = '35'
+002210         OPEN OUTPUT CALC-AUDIT-FILE
+002220     END-IF.
+002230*----------------------------------------------------------------
+002240* INTERACTIVE-PROCESS
+002250* RUNS ONE-CALCULATION REPEATEDLY UNTIL THE OPERATOR QUITS, THEN
+002260* DISPLAYS HOW MANY CALCULATIONS RAN AND THEIR RUNNING TOTAL FOR
+002270* THE SESSION - LETS THE OPERATOR WORK THROUGH A WHOLE STACK OF
+002280* ADJUSTMENTS WITHOUT RESTARTING THE PROGRAM BETWEEN EACH ONE.
+002290*----------------------------------------------------------------
+002300 INTERACTIVE-PROCESS.
+002310     MOVE ZERO TO WS-SESSION-COUNT WS-SESSION-TOTAL.
+002320     MOVE 'N' TO WS-SESSION-SWITCH.
+002330     PERFORM ONE-CALCULATION UNTIL WS-SESSION-DONE.
+002340     DISPLAY 'CALCULATIONS THIS SESSION: ' WS-SESSION-COUNT.
+002350     DISPLAY 'SESSION TOTAL: ' WS-SESSION-TOTAL.
+002360*----------------------------------------------------------------
+002370* ONE-CALCULATION
+002380* GETS ONE CALC-TYPE/OPERAND SET, APPLIES IT, AND ADDS THE
+002390* RESULT TO THE SESSION TOTAL - UNLESS THE OPERATOR ENTERED THE
+002400* QUIT SENTINEL, IN WHICH CASE NOTHING IS CALCULATED.
+002410*----------------------------------------------------------------
+002420 ONE-CALCULATION.
+002430     PERFORM GET-INPUT.
+002440     IF WS-QUIT-CALC
+002450         SET WS-SESSION-DONE TO TRUE
+002460     ELSE
+002470         PERFORM CALCULATE-NUMBERS
+002480         PERFORM WRITE-AUDIT-RECORD
+002490         ADD 1 TO WS-SESSION-COUNT
+002500         ADD WS-RESULT TO WS-SESSION-TOTAL
+002510     END-IF.
+002520*----------------------------------------------------------------
+002530* GET-INPUT
+002540* ACCEPTS ONE CALC-TYPE AND, UNLESS IT IS THE QUIT SENTINEL 'Q',
+002550* THE TWO OPERANDS THAT GO WITH IT.
+002560*----------------------------------------------------------------
+002570 GET-INPUT.
+002580     DISPLAY 'ENTER CALC-TYPE (+ - * / OR Q TO QUIT): '.
+002590     ACCEPT CALC-TYPE FROM CONSOLE.
+002600     IF NOT WS-QUIT-CALC
+002610         ACCEPT NUMBER-ONE FROM CONSOLE
+002620         ACCEPT NUMBER-TWO FROM CONSOLE
+002630     END-IF.
+002640*----------------------------------------------------------------
+002650* CALCULATE-NUMBERS
+002660* APPLIES CALC-TYPE TO NUMBER-ONE/NUMBER-TWO, LEAVING THE
+002670* ANSWER IN WS-RESULT SO THE ORIGINAL OPERANDS ARE STILL
+002680* AROUND FOR REPORTING.  DOES NOT STOP THE RUN - CALLERS
+002690* DECIDE WHAT HAPPENS NEXT.
+002700*----------------------------------------------------------------
+002710 CALCULATE-NUMBERS.
+002720     SET WS-CALC-VALID TO TRUE.
+002730     EVALUATE CALC-TYPE
+002740         WHEN '+'
+002750             ADD NUMBER-ONE TO NUMBER-TWO GIVING WS-RESULT
+002760             DISPLAY WS-RESULT
+002770         WHEN '-'
+002780             SUBTRACT NUMBER-ONE FROM NUMBER-TWO GIVING WS-RESULT
+002790             DISPLAY WS-RESULT
+002800         WHEN '*'
+002810             MULTIPLY NUMBER-ONE BY NUMBER-TWO GIVING WS-RESULT
+002820             DISPLAY WS-RESULT
+002830         WHEN '/'
+002840             IF NUMBER-TWO IS NOT ZERO
+002850                 DIVIDE NUMBER-ONE INTO NUMBER-TWO
+002860                     GIVING WS-RESULT
+002870                 DISPLAY WS-RESULT
+002880             ELSE
+002890                 MOVE ZERO TO WS-RESULT
+002900                 SET WS-CALC-INVALID TO TRUE
+002910                 DISPLAY 'DIVIDE BY ZERO - NO RESULT'
+002920             END-IF
+002930         WHEN OTHER
+002940             MOVE ZERO TO WS-RESULT
+002950             SET WS-CALC-INVALID TO TRUE
+002960             DISPLAY 'INVALID OPERATION'
+002970     END-EVALUATE.
+002980*----------------------------------------------------------------
+002990* BATCH-PROCESS
+003000* DRIVES CALCULATE-NUMBERS FROM A TRANSACTION FILE OF CALC-
+003010* TYPE/NUMBER-ONE/NUMBER-TWO TRIPLES UNTIL END OF FILE, WRITING
+003020* ONE REPORT LINE PER TRANSACTION.  RESTARTS FROM THE LAST
+003030* CHECKPOINT, IF ANY, INSTEAD OF ALWAYS STARTING AT THE FIRST
+003040* TRANSACTION.
+003050*----------------------------------------------------------------
+003060 BATCH-PROCESS.
+003070     MOVE 'N' TO WS-EOF-SWITCH.
+003080     MOVE ZERO TO WS-CKPT-COUNTER.
+003090     PERFORM READ-CHECKPOINT.
+003100     OPEN INPUT CALC-TRANS-FILE.
+003110     IF WS-RESTART-COUNT > ZERO
+003120         OPEN EXTEND CALC-REPORT-FILE
+003130         IF WS-CALCRPT-STATUS = '05' OR WS-CALCRPT-STATUS = '35'
+003140             OPEN OUTPUT CALC-REPORT-FILE
+003150         END-IF
+003160         DISPLAY 'RESTARTING BATCH AFTER TRANSACTION '
+003170             WS-RESTART-COUNT
+003180     ELSE
+003190         OPEN OUTPUT CALC-REPORT-FILE
+003200     END-IF.
+003210     PERFORM READ-TRANSACTION.
+003220     MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT.
+003230     PERFORM SKIP-TRANSACTION
+003240         UNTIL WS-SKIP-COUNT = ZERO OR WS-END-OF-TRANS.
+003250     MOVE WS-RESTART-COUNT TO WS-TRANS-COUNT.
+003260     PERFORM PROCESS-TRANSACTION UNTIL WS-END-OF-TRANS.
+003270     CLOSE CALC-TRANS-FILE.
+003280     CLOSE CALC-REPORT-FILE.
+003290     PERFORM CLEAR-CHECKPOINT.
+003300*----------------------------------------------------------------
+003310* READ-CHECKPOINT
+003320* READS THE LAST CHECKPOINT RECORD, IF ONE EXISTS, SO BATCH-
+003330* PROCESS KNOWS HOW MANY TRANSACTIONS WERE ALREADY POSTED ON A
+003340* PRIOR RUN THAT DID NOT COMPLETE.
+003350*----------------------------------------------------------------
+003360 READ-CHECKPOINT.
+003370     MOVE ZERO TO WS-RESTART-COUNT.
+003380     OPEN INPUT CALC-CHECKPOINT-FILE.
+003390     IF WS-CALCCKPT-STATUS = '00'
+003400         READ CALC-CHECKPOINT-FILE
+003410             AT END
+003420                 MOVE ZERO TO WS-RESTART-COUNT
+003430             NOT AT END
+003440                 MOVE CKPT-TRANS-COUNT TO WS-RESTART-COUNT
+003450         END-READ
+003460         CLOSE CALC-CHECKPOINT-FILE
+003470     END-IF.
+003480*----------------------------------------------------------------
+003490* SKIP-TRANSACTION
+003500* DISCARDS ONE ALREADY-POSTED TRANSACTION WITHOUT RECALCULATING
+003510* OR REPORTING ON IT, THEN READS THE NEXT ONE IN LINE.
+003520*----------------------------------------------------------------
+003530 SKIP-TRANSACTION.
+003540     PERFORM READ-TRANSACTION.
+003550     SUBTRACT 1 FROM WS-SKIP-COUNT.
+003560*----------------------------------------------------------------
+003570* WRITE-CHECKPOINT
+003580* RECORDS HOW MANY TRANSACTIONS HAVE BEEN POSTED SO FAR SO A
+003590* RERUN CAN RESUME WITHOUT REPEATING THEM.
+003600*----------------------------------------------------------------
+003610 WRITE-CHECKPOINT.
+003620     OPEN OUTPUT CALC-CHECKPOINT-FILE.
+003630     MOVE WS-TRANS-COUNT TO CKPT-TRANS-COUNT.
+003640     WRITE CALC-CHECKPOINT-LINE.
+003650     CLOSE CALC-CHECKPOINT-FILE.
+003660*----------------------------------------------------------------
+003670* CLEAR-CHECKPOINT
+003680* RESETS THE CHECKPOINT TO ZERO ONCE THE TRANSACTION FILE HAS
+003690* BEEN FULLY PROCESSED, SO THE NEXT RUN STARTS FROM SCRATCH.
+003700*----------------------------------------------------------------
+003710 CLEAR-CHECKPOINT.
+003720     OPEN OUTPUT CALC-CHECKPOINT-FILE.
+003730     MOVE ZERO TO CKPT-TRANS-COUNT.
+003740     WRITE CALC-CHECKPOINT-LINE.
+003750     CLOSE CALC-CHECKPOINT-FILE.
+003760*----------------------------------------------------------------
+003770* READ-TRANSACTION
+003780*----------------------------------------------------------------
+003790 READ-TRANSACTION.
+003800     READ CALC-TRANS-FILE
+003810         AT END
+003820             SET WS-END-OF-TRANS TO TRUE
+003830         NOT AT END
+003840             MOVE CT-CALC-TYPE TO CALC-TYPE
+003850             MOVE CT-NUMBER-ONE TO NUMBER-ONE
+003860             MOVE CT-NUMBER-TWO TO NUMBER-TWO
+003870     END-READ.
+003880*----------------------------------------------------------------
+003890* PROCESS-TRANSACTION
+003900*----------------------------------------------------------------
+003910 PROCESS-TRANSACTION.
+003920     PERFORM CALCULATE-NUMBERS.
+003930     PERFORM WRITE-REPORT-LINE.
+003940     PERFORM WRITE-AUDIT-RECORD.
+003950     ADD 1 TO WS-TRANS-COUNT.
+003960     ADD 1 TO WS-CKPT-COUNTER.
+003970     IF WS-CKPT-COUNTER >= WS-CHECKPOINT-INTERVAL
+003980         PERFORM WRITE-CHECKPOINT
+003990         MOVE ZERO TO WS-CKPT-COUNTER
+004000     END-IF.
+004010     PERFORM READ-TRANSACTION.
+004020*----------------------------------------------------------------
+004030* WRITE-REPORT-LINE
+004040*----------------------------------------------------------------
+004050 WRITE-REPORT-LINE.
+004060     MOVE CALC-TYPE TO RD-CALC-TYPE.
+004070     MOVE NUMBER-ONE TO RD-NUMBER-ONE.
+004080     MOVE NUMBER-TWO TO RD-NUMBER-TWO.
+004090     MOVE WS-RESULT TO RD-RESULT.
+004100     WRITE CALC-REPORT-LINE FROM WS-REPORT-DETAIL.
+004110*----------------------------------------------------------------
+004120* WRITE-AUDIT-RECORD
+004130* APPENDS ONE LINE TO THE AUDIT LOG FOR THE CALCULATION JUST
+004140* PERFORMED - CALC-TYPE, BOTH OPERANDS, THE RESULT, AND A
+004150* DATE/TIME STAMP.
+004160*----------------------------------------------------------------
+004170 WRITE-AUDIT-RECORD.
+004180     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004190     ACCEPT WS-CURRENT-TIME FROM TIME.
+004200     MOVE WS-CURRENT-YYYYMMDD TO AD-DATE.
+004210     MOVE WS-CURRENT-HHMMSSHH TO AD-TIME.
+004220     MOVE CALC-TYPE TO AD-CALC-TYPE.
+004230     MOVE NUMBER-ONE TO AD-NUMBER-ONE.
+004240     MOVE NUMBER-TWO TO AD-NUMBER-TWO.
+004250     MOVE WS-RESULT TO AD-RESULT.
+004260     WRITE CALC-AUDIT-LINE FROM WS-AUDIT-DETAIL.
+004270*----------------------------------------------------------------
+004280* LINK-PROCESS
+004290* LOOKS UP A CUSTOMER ON THE SHARED MASTER BY CUSTUMER-ID, USES
+004300* THE CUSTOMER'S CURRENT CUSTOMER-BALANCE AS NUMBER-ONE, ACCEPTS
+004310* THE CALC-TYPE AND ADJUSTMENT AMOUNT FROM THE OPERATOR AS
+004320* NUMBER-TWO, AND REWRITES THE MASTER RECORD WITH THE COMPUTED
+004330* RESULT AS THE CUSTOMER'S NEW BALANCE.
+004340*----------------------------------------------------------------
+004350 LINK-PROCESS.
+004360     OPEN I-O CUSTOMER-MASTER-FILE.
+004370     IF WS-CUSTMAST-STATUS = '35'
+004380         DISPLAY 'CUSTOMER MASTER DOES NOT EXIST - NO BALANCE '
+004390             'TO ADJUST'
+004400     ELSE
+004410         DISPLAY 'ENTER CUSTUMER-ID TO ADJUST: '
+004420         ACCEPT CUSTUMER-ID FROM CONSOLE
+004430         READ CUSTOMER-MASTER-FILE
+004440             INVALID KEY
+004450                 DISPLAY 'CUSTOMER NOT FOUND ON MASTER - '
+004460                     CUSTUMER-ID
+004470         END-READ
+004480         IF WS-CUSTMAST-OK
+004490             PERFORM ADJUST-CUSTOMER-BALANCE
+004500         END-IF
+004510         CLOSE CUSTOMER-MASTER-FILE
+004520     END-IF.
+004530*----------------------------------------------------------------
+004540* ADJUST-CUSTOMER-BALANCE
+004550* APPLIES THE OPERATOR'S ADJUSTMENT TO THE BALANCE JUST READ AND
+004560* REWRITES THE MASTER RECORD WITH THE NEW BALANCE.
+004570*----------------------------------------------------------------
+004580 ADJUST-CUSTOMER-BALANCE.
+004590     MOVE CUSTOMER-BALANCE TO NUMBER-ONE.
+004600     DISPLAY 'CURRENT BALANCE: ' NUMBER-ONE.
+004610     DISPLAY 'ENTER ADJUSTMENT CALC-TYPE (+ - * /): '.
+004620     ACCEPT CALC-TYPE FROM CONSOLE.
+004630     DISPLAY 'ENTER ADJUSTMENT AMOUNT: '.
+004640     ACCEPT NUMBER-TWO FROM CONSOLE.
+004650     PERFORM CALCULATE-NUMBERS.
+004660     IF WS-CALC-VALID
+004670         MOVE WS-RESULT TO CUSTOMER-BALANCE
+004680         REWRITE CUSTUMER_RECORDS
+004690             INVALID KEY
+004700                 DISPLAY 'REWRITE FAILED - BALANCE NOT UPDATED'
+004710         END-REWRITE
+004720         DISPLAY 'NEW BALANCE: ' CUSTOMER-BALANCE
+004730     ELSE
+004740         DISPLAY 'ADJUSTMENT NOT APPLIED - BALANCE UNCHANGED'
+004750     END-IF.
+004760     PERFORM WRITE-AUDIT-RECORD.
+004770 END PROGRAM 'CALC_COB'.
