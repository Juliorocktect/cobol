@@ -0,0 +1,72 @@
+//CUSTNITE JOB (ACCTG),'CUSTOMER ACCTG NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH CHAIN - CUSTOMER ACCOUNTING SYSTEM              *
+//*                                                                *
+//* STEP010  POINT_COBOL - APPLIES ONE SYSIN-SUPPLIED ADD/CHANGE/ *
+//*          DELETE TRANSACTION TO THE CUSTOMER MASTER.  (ON A    *
+//*          SHOP WHERE LOAD-MODULE NAMES ARE LIMITED TO 8        *
+//*          CHARACTERS, THIS STEP WOULD RUN A LINK-EDITED ALIAS  *
+//*          INSTEAD - NO SUCH LINK-EDIT STEP EXISTS HERE, SO THE *
+//*          PROGRAM IS EXECUTED DIRECTLY BY ITS OWN PROGRAM-ID.) *
+//*          THE SYSIN CARDS BELOW SUPPLY THE MAINTENANCE CODE    *
+//*          AND THE FIELD VALUES FOR THE ONE TRANSACTION THIS    *
+//*          STEP APPLIES.                                        *
+//* STEP020  CUSTRPT     - PRINTS THE PAGINATED CUSTOMER LISTING  *
+//*          OFF THE UPDATED MASTER.                              *
+//* STEP030  CALC_COB    - BATCH-RECONCILES THE DAY'S CALCTRAN    *
+//*          TRANSACTIONS AND WRITES THE REPORT AND AUDIT LOG.    *
+//* STEP040  TABLECOB    - REBUILDS THE AGE-DISTRIBUTION SUMMARY  *
+//*          FROM THE CURRENT AGESIN EXTRACT.                     *
+//*                                                                *
+//* EACH STEP AFTER STEP010 IS CONDITIONED OFF THE RETURN CODE OF  *
+//* THE STEP IMMEDIATELY BEFORE IT - COND=(4,GT,stepname) BYPASSES *
+//* A STEP WHEN THE NAMED STEP'S RETURN CODE IS OVER 4, SO A       *
+//* FAILURE ANYWHERE IN THE CHAIN STOPS THE REST OF THE RUN COLD   *
+//* INSTEAD OF LETTING A BAD MASTER FEED THE REPORT AND CALCULATOR *
+//* STEPS.                                                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=POINT_COBOL
+//CUSTMAST DD   DSN=PROD.CUST.MASTER,DISP=SHR
+//CUSTREJ  DD   DSN=PROD.CUST.REJECT,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+A
+9999
+SAMPLE CUSTOMER
+123 MAIN STREET
+00000000000
+A
+5551234567
+/*
+//*
+//STEP020  EXEC PGM=CUSTRPT,COND=(4,GT,STEP010)
+//CUSTMAST DD   DSN=PROD.CUST.MASTER,DISP=SHR
+//CUSTLIST DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CALC_COB,COND=(4,GT,STEP020)
+//CALCTRAN DD   DSN=PROD.CALC.TRANS,DISP=SHR
+//CALCRPT  DD   SYSOUT=*
+//CALCAUD  DD   DSN=PROD.CALC.AUDIT,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE)
+//*        CALCCKPT IS A SINGLE-RECORD FILE CALC_COB REWRITES WHOLE
+//*        (OPEN OUTPUT, NOT EXTEND) EVERY CHECKPOINT, SO DISP=OLD
+//*        IS THE RIGHT DISPOSITION ONCE IT EXISTS - IT MUST BE
+//*        PRE-ALLOCATED ONE TIME (E.G. BY A ONE-SHOT IEFBR14 STEP)
+//*        BEFORE THE FIRST REAL RUN OF THIS CHAIN.
+//CALCCKPT DD   DSN=PROD.CALC.CKPT,DISP=(OLD,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+B
+/*
+//*
+//STEP040  EXEC PGM=TABLECOB,COND=(4,GT,STEP030)
+//AGESIN   DD   DSN=PROD.AGES.EXTRACT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+B
+/*
+//
