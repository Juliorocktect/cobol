@@ -0,0 +1,163 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CUSTRPT.
+000030 AUTHOR. JULIO.
+000040 INSTALLATION. CUSTOMER-ACCOUNTING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  JR   ORIGINAL - PAGINATED CUSTOMER LISTING FOR THE
+000110*                  WEEKLY FILE AUDIT.  READS THE CUSTOMER MASTER
+000120*                  BUILT BY POINT_COBOL IN CUSTUMER-ID ORDER AND
+000130*                  PRINTS ONE LINE PER CUSTOMER WITH A 60-LINE
+000140*                  PAGE BREAK AND A GRAND-TOTAL FOOTER.
+000150* 2026-08-09  JR   RPT-LINE WIDENED FROM X(80) TO X(90) - BOTH
+000160*                  WS-HEADING-LINE-2 (87 BYTES) AND WS-DETAIL-
+000170*                  LINE (86 BYTES) WERE LONGER THAN AN 80-BYTE
+000180*                  RECORD, SO THE BALANCE HEADING AND THE CENTS
+000190*                  OF EVERY DETAIL LINE'S BALANCE WERE BEING
+000200*                  TRUNCATED ON WRITE.
+000210*----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. IBM-370.
+000250 OBJECT-COMPUTER. IBM-370.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS SEQUENTIAL
+000310         RECORD KEY IS CUSTUMER-ID
+000320         FILE STATUS IS WS-CUSTMAST-STATUS.
+000330     SELECT CUSTOMER-LISTING ASSIGN TO CUSTLIST
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-CUSTLIST-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  CUSTOMER-MASTER-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY CUSTREC.
+000410 FD  CUSTOMER-LISTING
+000420     LABEL RECORDS ARE STANDARD
+000430     RECORDING MODE IS F.
+000440 01  RPT-LINE PIC X(90).
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-CUSTMAST-STATUS PIC X(02) VALUE '00'.
+000470     88 WS-CUSTMAST-OK VALUE '00'.
+000480     88 WS-CUSTMAST-EOF VALUE '10'.
+000490 01  WS-CUSTLIST-STATUS PIC X(02) VALUE '00'.
+000500     88 WS-CUSTLIST-OK VALUE '00'.
+000510 01  WS-SWITCHES.
+000520     05 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+000530         88 WS-END-OF-FILE VALUE 'Y'.
+000540 01  WS-COUNTERS.
+000550     05 WS-LINE-COUNT PIC 9(02) COMP VALUE 60.
+000560     05 WS-PAGE-COUNT PIC 9(04) COMP VALUE ZERO.
+000570     05 WS-CUSTOMER-COUNT PIC 9(07) COMP VALUE ZERO.
+000580 01  WS-MAX-LINES-PER-PAGE PIC 9(02) COMP VALUE 60.
+000590 01  WS-GRAND-TOTAL-BALANCE PIC S9(11)V99 VALUE ZERO.
+000600*----------------------------------------------------------------
+000610* REPORT LINE LAYOUTS
+000620*----------------------------------------------------------------
+000630 01  WS-HEADING-LINE-1.
+000640     05 FILLER PIC X(30) VALUE SPACES.
+000650     05 FILLER PIC X(23) VALUE 'CUSTOMER MASTER LISTING'.
+000660     05 FILLER PIC X(07) VALUE 'PAGE '.
+000670     05 HL-PAGE-NUMBER PIC ZZZ9.
+000680 01  WS-HEADING-LINE-2.
+000690     05 FILLER PIC X(06) VALUE 'ID'.
+000700     05 FILLER PIC X(04) VALUE SPACES.
+000710     05 FILLER PIC X(20) VALUE 'NAME'.
+000720     05 FILLER PIC X(02) VALUE SPACES.
+000730     05 FILLER PIC X(40) VALUE 'ADDRESS'.
+000740     05 FILLER PIC X(08) VALUE SPACES.
+000750     05 FILLER PIC X(07) VALUE 'BALANCE'.
+000760 01  WS-DETAIL-LINE.
+000770     05 DL-CUSTUMER-ID PIC 9(04).
+000780     05 FILLER PIC X(04) VALUE SPACES.
+000790     05 DL-CUSTUMER-NAME PIC X(20).
+000800     05 FILLER PIC X(02) VALUE SPACES.
+000810     05 DL-CUSTUMER-ADDRESS PIC X(40).
+000820     05 FILLER PIC X(02) VALUE SPACES.
+000830     05 DL-CUSTOMER-BALANCE PIC -(10)9.99.
+000840 01  WS-TOTAL-LINE.
+000850     05 FILLER PIC X(20) VALUE 'TOTAL CUSTOMERS:'.
+000860     05 TL-CUSTOMER-COUNT PIC ZZZ,ZZ9.
+000870     05 FILLER PIC X(05) VALUE SPACES.
+000880     05 FILLER PIC X(14) VALUE 'TOTAL BALANCE:'.
+000890     05 TL-GRAND-TOTAL PIC -(12)9.99.
+000900 PROCEDURE DIVISION.
+000910*----------------------------------------------------------------
+000920* 0000-MAINLINE
+000930*----------------------------------------------------------------
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE.
+000960     PERFORM 2000-PROCESS-CUSTOMER UNTIL WS-END-OF-FILE.
+000970     PERFORM 3000-PRINT-TOTALS.
+000980     PERFORM 9000-TERMINATE.
+000990     STOP RUN.
+001000*----------------------------------------------------------------
+001010* 1000-INITIALIZE
+001020* OPENS THE MASTER AND THE LISTING FILE AND PRIMES THE READ.
+001030*----------------------------------------------------------------
+001040 1000-INITIALIZE.
+001050     OPEN INPUT CUSTOMER-MASTER-FILE.
+001060     OPEN OUTPUT CUSTOMER-LISTING.
+001070     PERFORM 2100-READ-CUSTOMER.
+001080*----------------------------------------------------------------
+001090* 2000-PROCESS-CUSTOMER
+001100* PRINTS ONE DETAIL LINE, BREAKING THE PAGE EVERY 60 LINES,
+001110* THEN READS THE NEXT CUSTOMER.
+001120*----------------------------------------------------------------
+001130 2000-PROCESS-CUSTOMER.
+001140     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+001150         PERFORM 2200-PRINT-HEADINGS
+001160     END-IF.
+001170     MOVE CUSTUMER-ID TO DL-CUSTUMER-ID.
+001180     MOVE CUSTUMER-NAME TO DL-CUSTUMER-NAME.
+001190     MOVE CUSTUMER-ADDRESS TO DL-CUSTUMER-ADDRESS.
+001200     MOVE CUSTOMER-BALANCE TO DL-CUSTOMER-BALANCE.
+001210     WRITE RPT-LINE FROM WS-DETAIL-LINE.
+001220     ADD 1 TO WS-LINE-COUNT.
+001230     ADD 1 TO WS-CUSTOMER-COUNT.
+001240     ADD CUSTOMER-BALANCE TO WS-GRAND-TOTAL-BALANCE.
+001250     PERFORM 2100-READ-CUSTOMER.
+001260*----------------------------------------------------------------
+001270* 2100-READ-CUSTOMER
+001280*----------------------------------------------------------------
+001290 2100-READ-CUSTOMER.
+001300     READ CUSTOMER-MASTER-FILE NEXT RECORD
+001310         AT END
+001320             SET WS-END-OF-FILE TO TRUE
+001330     END-READ.
+001340*----------------------------------------------------------------
+001350* 2200-PRINT-HEADINGS
+001360* STARTS A NEW PAGE WITH THE TWO HEADING LINES.
+001370*----------------------------------------------------------------
+001380 2200-PRINT-HEADINGS.
+001390     ADD 1 TO WS-PAGE-COUNT.
+001400     MOVE WS-PAGE-COUNT TO HL-PAGE-NUMBER.
+001410     IF WS-PAGE-COUNT > 1
+001420         WRITE RPT-LINE FROM SPACES
+001430             AFTER ADVANCING PAGE
+001440     END-IF.
+001450     WRITE RPT-LINE FROM WS-HEADING-LINE-1.
+001460     WRITE RPT-LINE FROM WS-HEADING-LINE-2.
+001470     MOVE ZERO TO WS-LINE-COUNT.
+001480*----------------------------------------------------------------
+001490* 3000-PRINT-TOTALS
+001500* WRITES THE GRAND-TOTAL FOOTER LINE.
+001510*----------------------------------------------------------------
+001520 3000-PRINT-TOTALS.
+001530     MOVE WS-CUSTOMER-COUNT TO TL-CUSTOMER-COUNT.
+001540     MOVE WS-GRAND-TOTAL-BALANCE TO TL-GRAND-TOTAL.
+001550     WRITE RPT-LINE FROM SPACES.
+001560     WRITE RPT-LINE FROM WS-TOTAL-LINE.
+001570*----------------------------------------------------------------
+001580* 9000-TERMINATE
+001590*----------------------------------------------------------------
+001600 9000-TERMINATE.
+001610     CLOSE CUSTOMER-MASTER-FILE.
+001620     CLOSE CUSTOMER-LISTING.
+001630 END PROGRAM CUSTRPT.
