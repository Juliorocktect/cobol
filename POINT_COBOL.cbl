@@ -1,19 +1,284 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. POINT_COBOL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01 CUSTUMER_RECORDS.
-           05 CUSTUMER-ID PIC 9(4).
-           05 CUSTUMER-NAME PIC X(20).
-           05 CUSTUMER-ADDRESS PIC X(40).
-       PROCEDURE DIVISION.
-
-       100-MAIN.
-
-           STOP RUN.
-       DISPLAY-CUSTUMER-DATA.
-           DISPLAY CUSTUMER-NAME.
-           DISPLAY CUSTUMER-ADDRESS.
-           DISPLAY CUSTUMER-ID.
-
-       END PROGRAM POINT_COBOL.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. POINT_COBOL.
+000030 AUTHOR. JULIO.
+000040 INSTALLATION. CUSTOMER-ACCOUNTING.
+000050 DATE-WRITTEN. 2024-01-10.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-01-10  JR   ORIGINAL SINGLE-RECORD CUSTOMER SCRATCHPAD.
+000110* 2026-08-09  JR   ADDED CUSTOMER-MASTER-FILE (INDEXED ON
+000120*                  CUSTUMER-ID) SO CUSTOMER DATA PERSISTS
+000130*                  ACROSS RUNS INSTEAD OF LIVING ONLY IN
+000140*                  WORKING-STORAGE FOR THE LIFE OF THE JOB.
+000150* 2026-08-09  JR   100-MAIN NOW ACCEPTS THE CUSTOMER FIELDS
+000160*                  AND ECHOES THEM BACK VIA DISPLAY-CUSTUMER-
+000170*                  DATA BEFORE THEY ARE FILED.
+000180* 2026-08-09  JR   CUSTUMER_RECORDS MOVED TO THE SHARED CUSTREC
+000190*                  COPYBOOK AND EXTENDED WITH CUSTOMER-BALANCE,
+000200*                  CUSTOMER-STATUS AND CUSTOMER-PHONE.
+000210* 2026-08-09  JR   ADDED 200-EDIT-CUSTUMER-INPUT TO REJECT A
+000220*                  ZERO CUSTUMER-ID OR A BLANK CUSTUMER-NAME
+000230*                  BEFORE THE MASTER IS TOUCHED.  REJECTS ARE
+000240*                  LOGGED TO THE CUSTOMER-REJECT-FILE.
+000250* 2026-08-09  JR   100-MAIN NOW ENDS WITH GOBACK INSTEAD OF STOP
+000260*                  RUN SO THE MENU DISPATCHER (MAINMENU) CAN
+000270*                  CALL THIS PROGRAM AND GET CONTROL BACK.
+000280* 2026-08-09  JR   REBUILT AS A REAL ADD/CHANGE/DELETE
+000290*                  MAINTENANCE PROGRAM.  WS-MAINT-CODE (A/C/D) IS
+000300*                  ACCEPTED FIRST AND DRIVES 1300-ADD-CUSTOMER,
+000310*                  1400-CHANGE-CUSTOMER OR 1500-DELETE-CUSTOMER.
+000320*                  CHANGE AND DELETE NOW READ THE EXISTING MASTER
+000330*                  RECORD BY CUSTUMER-ID FIRST INSTEAD OF
+000340*                  ASSUMING THE RECORD IS THERE.  THE OLD
+000350*                  WRITE-WITH-INVALID-KEY-FALLS-BACK-TO-REWRITE
+000360*                  UPSERT IS GONE - A DUPLICATE ID ON ADD IS NOW
+000370*                  A REJECT, NOT A SILENT UPDATE.
+000371* 2026-08-09  JR   120-GET-MAINT-CODE AND 150-GET-CUSTUMER-INPUT
+000372*                  NOW READ WITH A PLAIN ACCEPT (SYSIN) INSTEAD
+000373*                  OF ACCEPT FROM CONSOLE - THE CONSOLE DEVICE IS
+000374*                  A WTOR TO THE PHYSICAL OPERATOR CONSOLE AND
+000375*                  IGNORES SYSIN, SO THE NIGHTLY JCL'S MAINTENANCE
+000376*                  CARDS NEVER REACHED THIS PROGRAM AND AN
+000377*                  UNATTENDED RUN WOULD HANG WAITING ON A REPLY
+000378*                  THAT NEVER COMES.
+000379*----------------------------------------------------------------
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER. IBM-370.
+000420 OBJECT-COMPUTER. IBM-370.
+000430 SPECIAL-NAMES.
+000440     CONSOLE IS CONSOLE.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000480         ORGANIZATION IS INDEXED
+000490         ACCESS MODE IS DYNAMIC
+000500         RECORD KEY IS CUSTUMER-ID
+000510         FILE STATUS IS WS-CUSTMAST-STATUS.
+000520     SELECT CUSTOMER-REJECT-FILE ASSIGN TO CUSTREJ
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-CUSTREJ-STATUS.
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  CUSTOMER-MASTER-FILE
+000580     LABEL RECORDS ARE STANDARD.
+000590     COPY CUSTREC.
+000600 FD  CUSTOMER-REJECT-FILE
+000610     LABEL RECORDS ARE STANDARD
+000620     RECORDING MODE IS F.
+000630 01  REJ-LINE PIC X(80).
+000640 WORKING-STORAGE SECTION.
+000650 01  WS-CUSTMAST-STATUS PIC X(02) VALUE '00'.
+000660     88 WS-CUSTMAST-OK VALUE '00'.
+000670     88 WS-CUSTMAST-DUPLICATE VALUE '22'.
+000680     88 WS-CUSTMAST-NOT-FOUND VALUE '23'.
+000690 01  WS-CUSTREJ-STATUS PIC X(02) VALUE '00'.
+000700     88 WS-CUSTREJ-OK VALUE '00'.
+000710 01  WS-MAINT-CODE PIC X(01) VALUE SPACES.
+000720     88 WS-MAINT-ADD VALUE 'A' 'a'.
+000730     88 WS-MAINT-CHANGE VALUE 'C' 'c'.
+000740     88 WS-MAINT-DELETE VALUE 'D' 'd'.
+000750     88 WS-MAINT-VALID VALUE 'A' 'a' 'C' 'c' 'D' 'd'.
+000760 01  WS-STAGED-INPUT.
+000770     05 SI-CUSTUMER-NAME PIC X(20).
+000780     05 SI-CUSTUMER-ADDRESS PIC X(40).
+000790     05 SI-CUSTOMER-BALANCE PIC S9(09)V99.
+000800     05 SI-CUSTOMER-STATUS PIC X(01).
+000810     05 SI-CUSTOMER-PHONE PIC X(14).
+000820 01  WS-EDIT-SWITCH PIC X(01) VALUE 'N'.
+000830     88 WS-EDIT-FAILED VALUE 'Y'.
+000840     88 WS-EDIT-PASSED VALUE 'N'.
+000850 01  WS-REJECT-REASON PIC X(02).
+000860     88 WS-REJECT-ZERO-ID VALUE '01'.
+000870     88 WS-REJECT-BLANK-NAME VALUE '02'.
+000880     88 WS-REJECT-DUPLICATE-ID VALUE '03'.
+000890     88 WS-REJECT-NOT-FOUND VALUE '04'.
+000900 01  WS-REJECT-LINE.
+000910     05 RL-CUSTUMER-ID PIC 9(04).
+000920     05 FILLER PIC X(02) VALUE SPACES.
+000930     05 RL-CUSTUMER-NAME PIC X(20).
+000940     05 FILLER PIC X(02) VALUE SPACES.
+000950     05 RL-REASON-CODE PIC X(02).
+000960     05 FILLER PIC X(02) VALUE SPACES.
+000970     05 RL-REASON-TEXT PIC X(30).
+000980 PROCEDURE DIVISION.
+000990*----------------------------------------------------------------
+001000* 100-MAIN
+001010* ACCEPTS A MAINTENANCE CODE (ADD/CHANGE/DELETE) AND THE MATCHING
+001020* CUSTOMER FIELDS FROM THE OPERATOR AND APPLIES THEM TO THE
+001030* CUSTOMER MASTER.
+001040*----------------------------------------------------------------
+001050 100-MAIN.
+001060     OPEN I-O CUSTOMER-MASTER-FILE.
+001070     IF WS-CUSTMAST-STATUS = '35'
+001080         OPEN OUTPUT CUSTOMER-MASTER-FILE
+001090         CLOSE CUSTOMER-MASTER-FILE
+001100         OPEN I-O CUSTOMER-MASTER-FILE
+001110     END-IF.
+001120     OPEN EXTEND CUSTOMER-REJECT-FILE.
+001130     IF WS-CUSTREJ-STATUS = '05' OR WS-CUSTREJ-STATUS = '35'
+001140         OPEN OUTPUT CUSTOMER-REJECT-FILE
+001150     END-IF.
+001160     PERFORM 120-GET-MAINT-CODE.
+001170     PERFORM 150-GET-CUSTUMER-INPUT.
+001180     IF WS-MAINT-ADD OR WS-MAINT-CHANGE
+001190         PERFORM 200-EDIT-CUSTUMER-INPUT
+001200     ELSE
+001210         SET WS-EDIT-PASSED TO TRUE
+001220     END-IF.
+001230     IF WS-EDIT-FAILED
+001240         PERFORM 210-WRITE-REJECT-RECORD
+001250     ELSE
+001260         EVALUATE TRUE
+001270             WHEN WS-MAINT-ADD
+001280                 PERFORM 1300-ADD-CUSTOMER
+001290             WHEN WS-MAINT-CHANGE
+001300                 PERFORM 1400-CHANGE-CUSTOMER
+001310             WHEN WS-MAINT-DELETE
+001320                 PERFORM 1500-DELETE-CUSTOMER
+001330         END-EVALUATE
+001340     END-IF.
+001350     CLOSE CUSTOMER-MASTER-FILE.
+001360     CLOSE CUSTOMER-REJECT-FILE.
+001370     GOBACK.
+001380*----------------------------------------------------------------
+001390* 120-GET-MAINT-CODE
+001400* ACCEPTS THE MAINTENANCE CODE AND RE-PROMPTS UNTIL IT IS ONE OF
+001410* A (ADD), C (CHANGE) OR D (DELETE).
+001420*----------------------------------------------------------------
+001430 120-GET-MAINT-CODE.
+001440     DISPLAY 'ENTER MAINTENANCE CODE - A=ADD C=CHANGE D=DELETE'.
+001450     ACCEPT WS-MAINT-CODE.
+001460     IF NOT WS-MAINT-VALID
+001470         DISPLAY 'INVALID MAINTENANCE CODE - ENTER A, C OR D'
+001480         PERFORM 120-GET-MAINT-CODE
+001490     END-IF.
+001500*----------------------------------------------------------------
+001510* 150-GET-CUSTUMER-INPUT
+001520* ACCEPTS THE CUSTUMER-ID FOR EVERY MAINTENANCE CODE, AND THE
+001530* REMAINING CUSTOMER FIELDS FOR ADD/CHANGE ONLY - A DELETE NEEDS
+001540* NOTHING BUT THE KEY OF THE RECORD TO REMOVE.
+001550*----------------------------------------------------------------
+001560 150-GET-CUSTUMER-INPUT.
+001570     INITIALIZE WS-STAGED-INPUT.
+001580     ACCEPT CUSTUMER-ID.
+001590     IF NOT WS-MAINT-DELETE
+001600         ACCEPT SI-CUSTUMER-NAME
+001610         ACCEPT SI-CUSTUMER-ADDRESS
+001620         ACCEPT SI-CUSTOMER-BALANCE
+001630         ACCEPT SI-CUSTOMER-STATUS
+001640         ACCEPT SI-CUSTOMER-PHONE
+001650     END-IF.
+001660*----------------------------------------------------------------
+001670* 200-EDIT-CUSTUMER-INPUT
+001680* REJECTS A ZERO CUSTUMER-ID OR AN ALL-SPACES CUSTUMER-NAME
+001690* BEFORE AN ADD OR CHANGE IS ALLOWED ANYWHERE NEAR THE MASTER
+001700* FILE.
+001710*----------------------------------------------------------------
+001720 200-EDIT-CUSTUMER-INPUT.
+001730     SET WS-EDIT-PASSED TO TRUE.
+001740     IF CUSTUMER-ID = ZERO
+001750         SET WS-EDIT-FAILED TO TRUE
+001760         SET WS-REJECT-ZERO-ID TO TRUE
+001770     ELSE
+001780         IF SI-CUSTUMER-NAME = SPACES
+001790             SET WS-EDIT-FAILED TO TRUE
+001800             SET WS-REJECT-BLANK-NAME TO TRUE
+001810         END-IF
+001820     END-IF.
+001830*----------------------------------------------------------------
+001840* 210-WRITE-REJECT-RECORD
+001850* LOGS THE REJECTED INPUT AND ITS REASON CODE TO THE ERROR
+001860* REPORT SO BAD KEYSTROKES OR FAILED LOOKUPS ARE VISIBLE INSTEAD
+001870* OF SILENT.
+001880*----------------------------------------------------------------
+001890 210-WRITE-REJECT-RECORD.
+001900     MOVE CUSTUMER-ID TO RL-CUSTUMER-ID.
+001910     MOVE SI-CUSTUMER-NAME TO RL-CUSTUMER-NAME.
+001920     MOVE WS-REJECT-REASON TO RL-REASON-CODE.
+001930     EVALUATE TRUE
+001940         WHEN WS-REJECT-ZERO-ID
+001950             MOVE 'CUSTUMER-ID IS ZERO' TO RL-REASON-TEXT
+001960         WHEN WS-REJECT-BLANK-NAME
+001970             MOVE 'CUSTUMER-NAME IS BLANK' TO RL-REASON-TEXT
+001980         WHEN WS-REJECT-DUPLICATE-ID
+001990             MOVE 'CUSTUMER-ID ALREADY EXISTS' TO RL-REASON-TEXT
+002000         WHEN WS-REJECT-NOT-FOUND
+002010             MOVE 'CUSTUMER-ID NOT FOUND' TO RL-REASON-TEXT
+002020     END-EVALUATE.
+002030     WRITE REJ-LINE FROM WS-REJECT-LINE.
+002040     DISPLAY 'CUSTOMER RECORD REJECTED - ' RL-REASON-TEXT.
+002050*----------------------------------------------------------------
+002060* 1300-ADD-CUSTOMER
+002070* FILES A BRAND NEW CUSTOMER RECORD.  A CUSTUMER-ID THAT ALREADY
+002080* EXISTS ON THE MASTER IS REJECTED RATHER THAN OVERWRITTEN.
+002090*----------------------------------------------------------------
+002100 1300-ADD-CUSTOMER.
+002110     MOVE SI-CUSTUMER-NAME TO CUSTUMER-NAME.
+002120     MOVE SI-CUSTUMER-ADDRESS TO CUSTUMER-ADDRESS.
+002130     MOVE SI-CUSTOMER-BALANCE TO CUSTOMER-BALANCE.
+002140     MOVE SI-CUSTOMER-STATUS TO CUSTOMER-STATUS.
+002150     MOVE SI-CUSTOMER-PHONE TO CUSTOMER-PHONE.
+002160     WRITE CUSTUMER_RECORDS
+002170         INVALID KEY
+002180             SET WS-REJECT-DUPLICATE-ID TO TRUE
+002190             PERFORM 210-WRITE-REJECT-RECORD
+002200         NOT INVALID KEY
+002210             PERFORM DISPLAY-CUSTUMER-DATA
+002220     END-WRITE.
+002230*----------------------------------------------------------------
+002240* 1400-CHANGE-CUSTOMER
+002250* READS THE EXISTING MASTER RECORD BY CUSTUMER-ID, OVERLAYS IT
+002260* WITH THE FIELDS JUST ACCEPTED, AND REWRITES IT.
+002270*----------------------------------------------------------------
+002280 1400-CHANGE-CUSTOMER.
+002290     READ CUSTOMER-MASTER-FILE
+002300         INVALID KEY
+002310             SET WS-REJECT-NOT-FOUND TO TRUE
+002320             PERFORM 210-WRITE-REJECT-RECORD
+002330     END-READ.
+002340     IF WS-CUSTMAST-OK
+002350         MOVE SI-CUSTUMER-NAME TO CUSTUMER-NAME
+002360         MOVE SI-CUSTUMER-ADDRESS TO CUSTUMER-ADDRESS
+002370         MOVE SI-CUSTOMER-BALANCE TO CUSTOMER-BALANCE
+002380         MOVE SI-CUSTOMER-STATUS TO CUSTOMER-STATUS
+002390         MOVE SI-CUSTOMER-PHONE TO CUSTOMER-PHONE
+002400         REWRITE CUSTUMER_RECORDS
+002410             INVALID KEY
+002420                 DISPLAY 'REWRITE FAILED - RECORD NOT CHANGED'
+002430         END-REWRITE
+002440         PERFORM DISPLAY-CUSTUMER-DATA
+002450     END-IF.
+002460*----------------------------------------------------------------
+002470* 1500-DELETE-CUSTOMER
+002480* READS THE EXISTING MASTER RECORD BY CUSTUMER-ID TO CONFIRM IT
+002490* IS THERE, THEN REMOVES IT FROM THE MASTER.
+002500*----------------------------------------------------------------
+002510 1500-DELETE-CUSTOMER.
+002520     READ CUSTOMER-MASTER-FILE
+002530         INVALID KEY
+002540             SET WS-REJECT-NOT-FOUND TO TRUE
+002550             PERFORM 210-WRITE-REJECT-RECORD
+002560     END-READ.
+002570     IF WS-CUSTMAST-OK
+002580         DELETE CUSTOMER-MASTER-FILE
+002590             INVALID KEY
+002600                 DISPLAY 'DELETE FAILED - RECORD NOT REMOVED'
+002610         END-DELETE
+002620         DISPLAY 'CUSTOMER DELETED - ' CUSTUMER-ID
+002630     END-IF.
+002640*----------------------------------------------------------------
+002650* DISPLAY-CUSTUMER-DATA
+002660* ECHOES THE CUSTOMER FIELDS JUST FILED SO THE OPERATOR CAN SPOT-
+002670* CHECK THE ENTRY BEFORE MOVING ON TO THE NEXT ONE.
+002680*----------------------------------------------------------------
+002690 DISPLAY-CUSTUMER-DATA.
+002700     DISPLAY CUSTUMER-NAME.
+002710     DISPLAY CUSTUMER-ADDRESS.
+002720     DISPLAY CUSTUMER-ID.
+002730     DISPLAY CUSTOMER-BALANCE.
+002740     DISPLAY CUSTOMER-STATUS.
+002750     DISPLAY CUSTOMER-PHONE.
+002760 END PROGRAM POINT_COBOL.
