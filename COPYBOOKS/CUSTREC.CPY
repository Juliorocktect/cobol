@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------------
+000020* CUSTREC
+000030* CUSTOMER MASTER RECORD LAYOUT.  COPIED INTO EVERY PROGRAM
+000040* THAT READS OR WRITES THE CUSTOMER MASTER FILE (POINT_COBOL,
+000050* CUSTRPT, CALC_COB) SO THE FIELD DEFINITIONS STAY IDENTICAL
+000060* ACROSS ALL OF THEM.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  JR   EXTRACTED FROM POINT_COBOL'S CUSTUMER_RECORDS
+000110*                  AND EXTENDED WITH CUSTOMER-BALANCE, CUSTOMER-
+000120*                  STATUS AND CUSTOMER-PHONE.
+000130*----------------------------------------------------------------
+000140 01  CUSTUMER_RECORDS.
+000150     05 CUSTUMER-ID PIC 9(4).
+000160     05 CUSTUMER-NAME PIC X(20).
+000170     05 CUSTUMER-ADDRESS PIC X(40).
+000180     05 CUSTOMER-BALANCE PIC S9(09)V99.
+000190     05 CUSTOMER-STATUS PIC X(01).
+000200         88 CUSTOMER-ACTIVE VALUE 'A'.
+000210         88 CUSTOMER-CLOSED VALUE 'C'.
+000220         88 CUSTOMER-HOLD   VALUE 'H'.
+000230     05 CUSTOMER-PHONE PIC X(14).
